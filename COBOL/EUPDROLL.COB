@@ -0,0 +1,175 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. EUPDROLL.
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	   SELECT LOCATIONS ASSIGN TO DISK
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT ROLLUP-FEED ASSIGN TO DISK
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT ROLLUP-REPORT ASSIGN TO DISK
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	DATA DIVISION.
+	FILE SECTION.
+	FD LOCATIONS
+	   LABEL RECORDS ARE STANDARD
+	   VALUE OF FILE-ID IS "LOCATIONS.DAT"
+	   DATA RECORD IS LOC-REC.
+	01 LOC-REC.
+	   02 LOC-MASTER PIC X(40).
+	   02 LOC-TRANS  PIC X(40).
+	   02 LOC-REPORT PIC X(40).
+	FD ROLLUP-FEED
+	   LABEL RECORDS ARE STANDARD
+	   VALUE OF FILE-ID IS "ROLLUP-FEED.DAT"
+	   DATA RECORD IS RFEED-REC.
+	01 RFEED-REC.
+	   02 RF-LOCATION       PIC X(40).
+	   02 RF-TRANS-APPLIED  PIC 9(7).
+	   02 RF-QNTY-MOVED     PIC 9(9).
+	   02 RF-TRANS-REJECTED PIC 9(7).
+	   02 RF-MASTER-CREATED PIC 9(7).
+	   02 RF-STATUS         PIC X(6).
+	FD ROLLUP-REPORT
+	   LABEL RECORDS ARE STANDARD
+	   VALUE OF FILE-ID IS "ROLLUP-REPORT.DAT"
+	   DATA RECORD IS RREC.
+	01 RREC PIC X(80).
+	WORKING-STORAGE SECTION.
+	77 WS-EUPDATE-PGM  PIC X(40) VALUE "EUPDATE".
+	77 WS-CMD          PIC X(132) VALUE SPACES.
+	77 LF-SW           PIC X(3) VALUE "YES".
+	77 RF-SW           PIC X(3) VALUE "YES".
+	77 GRAND-TRANS-APPLIED  PIC 9(9) VALUE 0.
+	77 GRAND-QNTY-MOVED     PIC 9(11) VALUE 0.
+	77 GRAND-TRANS-REJECTED PIC 9(9) VALUE 0.
+	77 GRAND-MASTER-CREATED PIC 9(9) VALUE 0.
+	77 WS-LOC-COUNT    PIC 9(5) VALUE 0.
+	77 WS-DEFAULT-CEILING PIC 9(5) VALUE 10000.
+	77 WS-ROLL-OPERATOR   PIC X(10) VALUE "EUPDROLL".
+	77 WS-CKPT-RESET-CMD  PIC X(40) VALUE "rm -f CHECKPOINT.DAT".
+	77 WS-RUN-RC       PIC S9(9) VALUE 0.
+	77 GRAND-LOC-FAILED PIC 9(5) VALUE 0.
+	77 WS-FAIL-LINE    PIC X(80) VALUE SPACES.
+	01 RPT-DETAIL.
+	   05 RPT-LOCATION       PIC X(40).
+	   05 FILLER             PIC X(01) VALUE SPACE.
+	   05 RPT-TRANS-APPLIED  PIC Z(6)9.
+	   05 FILLER             PIC X(01) VALUE SPACE.
+	   05 RPT-QNTY-MOVED     PIC Z(8)9.
+	   05 FILLER             PIC X(01) VALUE SPACE.
+	   05 RPT-TRANS-REJECTED PIC Z(6)9.
+	   05 FILLER             PIC X(01) VALUE SPACE.
+	   05 RPT-MASTER-CREATED PIC Z(6)9.
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+	   PERFORM RESET-ROLLUP-FEED.
+	   OPEN INPUT LOCATIONS.
+	   MOVE "YES" TO LF-SW.
+	   PERFORM READ-LOCATION.
+	   PERFORM RUN-ONE-LOCATION UNTIL LF-SW = "NO".
+	   CLOSE LOCATIONS.
+	   PERFORM WRITE-ROLLUP-REPORT.
+	   STOP RUN.
+
+	RESET-ROLLUP-FEED.
+	   OPEN OUTPUT ROLLUP-FEED.
+	   CLOSE ROLLUP-FEED.
+
+	READ-LOCATION.
+	   READ LOCATIONS AT END MOVE "NO" TO LF-SW.
+
+	RUN-ONE-LOCATION.
+	   ADD 1 TO WS-LOC-COUNT.
+	   CALL "SYSTEM" USING WS-CKPT-RESET-CMD.
+	   STRING WS-EUPDATE-PGM  DELIMITED BY SPACE
+	          " "             DELIMITED BY SIZE
+	          LOC-MASTER      DELIMITED BY SPACE
+	          " "             DELIMITED BY SIZE
+	          LOC-TRANS       DELIMITED BY SPACE
+	          " "             DELIMITED BY SIZE
+	          LOC-REPORT      DELIMITED BY SPACE
+	          " "             DELIMITED BY SIZE
+	          WS-DEFAULT-CEILING DELIMITED BY SIZE
+	          " "             DELIMITED BY SIZE
+	          WS-ROLL-OPERATOR   DELIMITED BY SPACE
+	          INTO WS-CMD.
+	   CALL "SYSTEM" USING WS-CMD.
+	   MOVE RETURN-CODE TO WS-RUN-RC.
+	   IF ( WS-RUN-RC NOT = 0 )
+	       PERFORM WRITE-FAILED-FEED
+	   END-IF.
+	   PERFORM READ-LOCATION.
+
+	WRITE-FAILED-FEED.
+	   MOVE LOC-REPORT      TO RF-LOCATION.
+	   MOVE 0               TO RF-TRANS-APPLIED.
+	   MOVE 0               TO RF-QNTY-MOVED.
+	   MOVE 0               TO RF-TRANS-REJECTED.
+	   MOVE 0               TO RF-MASTER-CREATED.
+	   MOVE "FAILED"         TO RF-STATUS.
+	   OPEN EXTEND ROLLUP-FEED.
+	   WRITE RFEED-REC.
+	   CLOSE ROLLUP-FEED.
+
+	WRITE-ROLLUP-REPORT.
+	   OPEN OUTPUT ROLLUP-REPORT.
+	   MOVE "CONSOLIDATED MULTI-WAREHOUSE ROLL-UP" TO RREC.
+	   WRITE RREC.
+	   MOVE SPACES TO RREC.
+	   WRITE RREC.
+	   OPEN INPUT ROLLUP-FEED.
+	   MOVE "YES" TO RF-SW.
+	   PERFORM READ-ROLLUP-FEED.
+	   PERFORM ROLLUP-REPORT-LINE UNTIL RF-SW = "NO".
+	   CLOSE ROLLUP-FEED.
+	   MOVE SPACES TO RREC.
+	   WRITE RREC.
+	   IF ( GRAND-LOC-FAILED > 0 )
+	       MOVE SPACES TO WS-FAIL-LINE
+	       STRING "LOCATIONS FAILED (EXCLUDED FROM TOTALS): "
+	                                            DELIMITED BY SIZE
+	              GRAND-LOC-FAILED             DELIMITED BY SIZE
+	              INTO WS-FAIL-LINE
+	       MOVE WS-FAIL-LINE TO RREC
+	       WRITE RREC
+	       MOVE SPACES TO RREC
+	       WRITE RREC
+	   END-IF.
+	   MOVE GRAND-TRANS-APPLIED  TO RPT-TRANS-APPLIED.
+	   MOVE GRAND-QNTY-MOVED     TO RPT-QNTY-MOVED.
+	   MOVE GRAND-TRANS-REJECTED TO RPT-TRANS-REJECTED.
+	   MOVE GRAND-MASTER-CREATED TO RPT-MASTER-CREATED.
+	   MOVE "GRAND TOTAL - ALL LOCATIONS"  TO RPT-LOCATION.
+	   WRITE RREC FROM RPT-DETAIL.
+	   CLOSE ROLLUP-REPORT.
+
+	READ-ROLLUP-FEED.
+	   READ ROLLUP-FEED AT END MOVE "NO" TO RF-SW.
+
+	ROLLUP-REPORT-LINE.
+	   IF ( RF-STATUS = "FAILED" )
+	       PERFORM WRITE-FAILED-REPORT-LINE
+	   ELSE
+	       MOVE RF-LOCATION       TO RPT-LOCATION
+	       MOVE RF-TRANS-APPLIED  TO RPT-TRANS-APPLIED
+	       MOVE RF-QNTY-MOVED     TO RPT-QNTY-MOVED
+	       MOVE RF-TRANS-REJECTED TO RPT-TRANS-REJECTED
+	       MOVE RF-MASTER-CREATED TO RPT-MASTER-CREATED
+	       WRITE RREC FROM RPT-DETAIL
+	       ADD RF-TRANS-APPLIED  TO GRAND-TRANS-APPLIED
+	       ADD RF-QNTY-MOVED     TO GRAND-QNTY-MOVED
+	       ADD RF-TRANS-REJECTED TO GRAND-TRANS-REJECTED
+	       ADD RF-MASTER-CREATED TO GRAND-MASTER-CREATED
+	   END-IF.
+	   PERFORM READ-ROLLUP-FEED.
+
+	WRITE-FAILED-REPORT-LINE.
+	   ADD 1 TO GRAND-LOC-FAILED.
+	   MOVE SPACES TO WS-FAIL-LINE.
+	   STRING "*** EUPDATE RUN FAILED FOR " DELIMITED BY SIZE
+	          RF-LOCATION                   DELIMITED BY SPACE
+	          " - EXCLUDED FROM TOTALS ***" DELIMITED BY SIZE
+	          INTO WS-FAIL-LINE.
+	   MOVE WS-FAIL-LINE TO RREC.
+	   WRITE RREC.
