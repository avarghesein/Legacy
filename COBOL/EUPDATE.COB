@@ -3,45 +3,197 @@
 	ENVIRONMENT DIVISION.
 	INPUT-OUTPUT SECTION.
 	FILE-CONTROL
-	   SELECT MASTER ASSIGN TO DISK
+	   SELECT MASTER ASSIGN DYNAMIC WS-MASTER-FILE
 	   ORGANIZATION IS LINE SEQUENTIAL.
-	   SELECT TRANS   ASSIGN TO DISK
+	   SELECT TRANS   ASSIGN DYNAMIC WS-TRANS-FILE
 	   ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT REPORT-F ASSIGN TO DISK
-	   ORGANIZATION IS LINE SEQUENTIAL.	
+           SELECT REPORT-F ASSIGN DYNAMIC WS-REPORT-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT TRANS-REJECT ASSIGN DYNAMIC WS-TRANS-REJECT-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT NEWMASTER ASSIGN DYNAMIC WS-NEWMASTER-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT CHECKPOINT-F ASSIGN TO DISK
+	   ORGANIZATION IS LINE SEQUENTIAL
+	   FILE STATUS IS WS-CKPT-STATUS.
+	   SELECT QTY-HISTORY ASSIGN DYNAMIC WS-QTY-HISTORY-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT LOW-STOCK ASSIGN DYNAMIC WS-LOW-STOCK-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT VALUATION ASSIGN DYNAMIC WS-VALUATION-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT CSV-EXTRACT ASSIGN DYNAMIC WS-CSV-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT ACCESS-LOG ASSIGN TO DISK
+	   ORGANIZATION IS LINE SEQUENTIAL
+	   FILE STATUS IS WS-ACCLOG-STATUS.
+	   SELECT ROLLUP-FEED ASSIGN TO DISK
+	   ORGANIZATION IS LINE SEQUENTIAL
+	   FILE STATUS IS WS-RFEED-STATUS.
         DATA DIVISION.
 	FILE SECTION.
 	FD MASTER
 	   LABEL RECORDS ARE STANDARD
-	   VALUE OF FILE-ID IS "EMPFILE.DAT"
 	   DATA RECORD IS MREC.
 	01 MREC.
 	   02 ITEM PIC X(10).
 	   02 CDE  PIC X(10).
 	   02 NUM  PIC 9(5).
 	   02 QNTY PIC 9(5).
+	   02 REORDER-POINT PIC 9(5).
+	   02 UNIT-COST PIC 9(5)V99.
 	FD TRANS
 	   LABEL RECORDS ARE STANDARD
-	   VALUE OF FILE-ID IS "TRANS.DAT"
 	   DATA RECORD IS TREC.
         01 TREC.
-	   02 CDE  PIC X(10).
-	   02 QNTY PIC 9(5).
+	   02 CDE   PIC X(10).
+	   02 TTYPE PIC X(1).
+	   02 QNTY  PIC 9(5).
 	FD REPORT-F
 	   LABEL RECORDS ARE STANDARD
-	   VALUE OF FILE-ID IS "EUPDATE.DAT"
 	   DATA RECORD IS RREC.
 	01 RREC PIC X(80).
+	FD TRANS-REJECT
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS TREJ-REC.
+	01 TREJ-REC.
+	   02 CDE    PIC X(10).
+	   02 TTYPE  PIC X(1).
+	   02 QNTY   PIC 9(5).
+	   02 REASON PIC X(25).
+	FD NEWMASTER
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS NEWMREC.
+	01 NEWMREC.
+	   02 ITEM PIC X(10).
+	   02 CDE  PIC X(10).
+	   02 NUM  PIC 9(5).
+	   02 QNTY PIC 9(5).
+	   02 REORDER-POINT PIC 9(5).
+	   02 UNIT-COST PIC 9(5)V99.
+	FD CHECKPOINT-F
+	   LABEL RECORDS ARE STANDARD
+	   VALUE OF FILE-ID IS "CHECKPOINT.DAT"
+	   DATA RECORD IS CKPT-REC.
+	01 CKPT-REC.
+	   02 CKPT-CDE             PIC X(10).
+	   02 CKPT-MASTER-READ     PIC 9(7).
+	   02 CKPT-TRANS-READ      PIC 9(7).
+	   02 CKPT-TRANS-APPLIED   PIC 9(7).
+	   02 CKPT-TRANS-REJECTED  PIC 9(7).
+	   02 CKPT-MASTER-CREATED  PIC 9(7).
+	   02 CKPT-QNTY-MOVED      PIC 9(9).
+	   02 CKPT-VALUATION       PIC 9(11)V99.
+	   02 CKPT-LOW-STOCK       PIC 9(7).
+	FD QTY-HISTORY
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS QHREC.
+	01 QHREC.
+	   02 ITEM       PIC X(10).
+	   02 CDE        PIC X(10).
+	   02 OLD-QNTY   PIC 9(5).
+	   02 NEW-QNTY   PIC 9(5).
+	   02 TTYPE      PIC X(1).
+	   02 TRANS-QNTY PIC 9(5).
+	FD LOW-STOCK
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS LSREC.
+	01 LSREC.
+	   02 ITEM           PIC X(10).
+	   02 CDE            PIC X(10).
+	   02 QNTY           PIC 9(5).
+	   02 REORDER-POINT  PIC 9(5).
+	FD VALUATION
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS VALREC.
+	01 VALREC.
+	   02 ITEM        PIC X(10).
+	   02 CDE         PIC X(10).
+	   02 QNTY        PIC 9(5).
+	   02 UNIT-COST   PIC 9(5)V99.
+	   02 ITEM-VALUE  PIC 9(9)V99.
+	FD CSV-EXTRACT
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS CSVREC.
+	01 CSVREC PIC X(60).
+	FD ACCESS-LOG
+	   LABEL RECORDS ARE STANDARD
+	   VALUE OF FILE-ID IS "ACCESS-LOG.DAT"
+	   DATA RECORD IS ACLOG-REC.
+	01 ACLOG-REC.
+	   02 AL-OPERATOR  PIC X(10).
+	   02 FILLER       PIC X(01) VALUE SPACE.
+	   02 AL-PROGRAM   PIC X(08).
+	   02 FILLER       PIC X(01) VALUE SPACE.
+	   02 AL-DATE      PIC 9(08).
+	   02 FILLER       PIC X(01) VALUE SPACE.
+	   02 AL-TIME      PIC 9(08).
+	FD ROLLUP-FEED
+	   LABEL RECORDS ARE STANDARD
+	   VALUE OF FILE-ID IS "ROLLUP-FEED.DAT"
+	   DATA RECORD IS RFEED-REC.
+	01 RFEED-REC.
+	   02 RF-LOCATION       PIC X(40).
+	   02 RF-TRANS-APPLIED  PIC 9(7).
+	   02 RF-QNTY-MOVED     PIC 9(9).
+	   02 RF-TRANS-REJECTED PIC 9(7).
+	   02 RF-MASTER-CREATED PIC 9(7).
+	   02 RF-STATUS         PIC X(6).
 	WORKING-STORAGE SECTION.
 	77 MF PIC X(3).
 	77 TF PIC X(3).
 	77 VERROR PIC 9(1) VALUE 0.
+	77 AUTOCREATE-SW PIC X(3) VALUE "YES".
+	77 CNT-MASTER-READ    PIC 9(7) VALUE 0.
+	77 CNT-TRANS-READ     PIC 9(7) VALUE 0.
+	77 CNT-TRANS-APPLIED  PIC 9(7) VALUE 0.
+	77 CNT-TRANS-REJECTED PIC 9(7) VALUE 0.
+	77 CNT-MASTER-CREATED PIC 9(7) VALUE 0.
+	77 TOT-QNTY-MOVED     PIC 9(9) VALUE 0.
+	77 CNT-LOW-STOCK      PIC 9(7) VALUE 0.
+	77 WS-RUN-DATE PIC 9(8) VALUE 0.
+	77 WS-PREV-CDE-M PIC X(10) VALUE SPACES.
+	77 WS-PREV-CDE-T PIC X(10) VALUE SPACES.
+	77 WS-SEQ-MF PIC X(3) VALUE "YES".
+	77 WS-SEQ-TF PIC X(3) VALUE "YES".
+	77 WS-MASTER-FILE PIC X(40) VALUE "EMPFILE.DAT".
+	77 WS-TRANS-FILE  PIC X(40) VALUE "TRANS.DAT".
+	77 WS-REPORT-FILE PIC X(40) VALUE "EUPDATE.DAT".
+	77 WS-REPORT-STEM PIC X(40) VALUE SPACES.
+	77 WS-TRANS-REJECT-FILE PIC X(40) VALUE "TRANS-REJECT.DAT".
+	77 WS-NEWMASTER-FILE    PIC X(40) VALUE "MASTER-NEW.DAT".
+	77 WS-QTY-HISTORY-FILE  PIC X(40) VALUE "QTY-HISTORY.DAT".
+	77 WS-LOW-STOCK-FILE    PIC X(40) VALUE "LOW-STOCK.DAT".
+	77 WS-VALUATION-FILE    PIC X(40) VALUE "VALUATION.DAT".
+	77 WS-CSV-FILE          PIC X(40) VALUE "EUPDATE.CSV".
+	77 WS-TRANS-RERUN-FILE  PIC X(40) VALUE "TRANS-RERUN.DAT".
+	77 WS-RERUN-CMD         PIC X(132) VALUE SPACES.
+	77 WS-ARG-COUNT PIC 9(2) VALUE 0.
+	77 TOT-VALUATION PIC 9(11)V99 VALUE 0.
+	77 WS-CKPT-STATUS PIC X(2) VALUE "00".
+	77 CKPT-SW PIC X(3) VALUE "NO".
+	77 CKPT-INTERVAL PIC 9(5) VALUE 100.
+	77 LAST-CKPT-CDE PIC X(10) VALUE SPACES.
+	77 WS-CKPT-QUOTIENT  PIC 9(7) VALUE 0.
+	77 WS-CKPT-REMAINDER PIC 9(7) VALUE 0.
+	77 WS-OLD-QNTY PIC 9(5) VALUE 0.
+	77 WS-MENU-CHOICE PIC X(1) VALUE SPACE.
+	77 WS-MENU-DONE PIC X(3) VALUE "NO".
+	77 WS-VIEW-SW PIC X(3) VALUE "YES".
+	77 WS-ANYKEY PIC X(1) VALUE SPACE.
+	77 WS-ACCLOG-STATUS PIC X(2) VALUE "00".
+	77 WS-OPERATOR-ID PIC X(10) VALUE SPACES.
+	77 WS-RFEED-STATUS PIC X(2) VALUE "00".
+	77 WS-QNTY-CEILING PIC 9(5) VALUE 10000.
+	77 WS-BATCH-SW PIC X(3) VALUE "NO".
         01 S-LINE.
 	  02 PIC X(80) VALUE ALL "*".
 	01 S-HEAD1.
 	  02 PIC X(25) VALUE SPACES.
 	  02 PIC X(10) VALUE "STORE-ROOM".
-	  02 PIC X(25) VALUE SPACES.
+	  02 PIC X(15) VALUE SPACES.
+	  02 PIC X(10) VALUE "RUN DATE: ".
+	  02 HEAD-RUN-DATE PIC 9(8).
 	01 S-HEAD2.
  	  02 PIC X(5)  VALUE SPACES.
 	  02 PIC X(10) VALUE "ITEM".
@@ -62,8 +214,50 @@
 	  02 PIC X(5)  VALUE SPACES.
 	  02 QUNTY PIC X(5).
 	  02 PIC X(5) VALUE SPACES. 
+	01 S-CTL-PRINT.
+	  02 PIC X(5)  VALUE SPACES.
+	  02 CTL-LABEL PIC X(30).
+	  02 PIC X(5)  VALUE SPACES.
+	  02 CTL-VALUE PIC ZZZZZZZZ9.
+	  02 PIC X(26) VALUE SPACES.
+	01 S-VAL-PRINT.
+	  02 PIC X(5)  VALUE SPACES.
+	  02 VAL-LABEL PIC X(30).
+	  02 PIC X(5)  VALUE SPACES.
+	  02 VAL-AMOUNT PIC ZZZZZZZZZ9.99.
+	  02 PIC X(20) VALUE SPACES.
+
+	SCREEN SECTION.
+	01 SCREEN-BLANK-EU.
+	   05 BLANK SCREEN.
+
+	01 SCREEN-RECORD-REVIEW-MENU.
+	   05 LINE 1 COL 10 VALUE "TRANSACTION REJECTS WERE FOUND".
+	   05 LINE 3 COL 10 VALUE "V = VIEW REJECTED TRANSACTIONS".
+	   05 LINE 4 COL 10 VALUE "R = RE-OPEN TRANS-REJECT.DAT FOR A".
+	   05 LINE 5 COL 10 VALUE "    CORRECTIVE PASS AGAINST MASTER".
+	   05 LINE 6 COL 10 VALUE "Q = CONTINUE, NO CORRECTIVE PASS".
+	   05 LINE 8 COL 10 VALUE "CHOICE  :".
+	   05 LINE 8 COL 20 PIC X(1)
+	      USING WS-MENU-CHOICE REQUIRED AUTO.
+
+	01 SCREEN-RECORD-REJECT-VIEW.
+	   05 LINE 1 COL 10 VALUE "REJECTED TRANSACTION".
+	   05 LINE 3 COL 10 VALUE "CDE    :".
+	   05 LINE 3 COL 20 PIC X(10) FROM CDE OF TREJ-REC.
+	   05 LINE 4 COL 10 VALUE "TYPE   :".
+	   05 LINE 4 COL 20 PIC X(1) FROM TTYPE OF TREJ-REC.
+	   05 LINE 5 COL 10 VALUE "QNTY   :".
+	   05 LINE 5 COL 20 PIC 9(5) FROM QNTY OF TREJ-REC.
+	   05 LINE 6 COL 10 VALUE "REASON :".
+	   05 LINE 6 COL 20 PIC X(25) FROM REASON OF TREJ-REC.
+	   05 LINE 8 COL 10 VALUE "PRESS ANY KEY FOR NEXT...".
+
 	PROCEDURE DIVISION.
 	MAIN.
+	   PERFORM GET-PARAMETERS.
+	   PERFORM SIGN-ON.
+	   PERFORM VALIDATE-SEQUENCE.
 	   PERFORM OPENING.
 	   PERFORM READ-MATRA UNTIL ( MF = "NO" OR TF = "NO" ).
 	   IF ( MF = "NO" AND TF = "YES" ) PERFORM REMAIN-T
@@ -73,18 +267,203 @@
            END-IF.  
 	   PERFORM PENDING.
 
+	SIGN-ON.
+	   IF ( WS-BATCH-SW NOT= "YES" )
+	       DISPLAY "ENTER OPERATOR ID: "
+	       ACCEPT WS-OPERATOR-ID
+	   END-IF.
+	   MOVE SPACES TO WS-ACCLOG-STATUS.
+	   OPEN INPUT ACCESS-LOG.
+	   IF ( WS-ACCLOG-STATUS = "35" )
+	       OPEN OUTPUT ACCESS-LOG
+	       CLOSE ACCESS-LOG
+	   ELSE
+	       CLOSE ACCESS-LOG
+	   END-IF.
+	   OPEN EXTEND ACCESS-LOG.
+	   MOVE WS-OPERATOR-ID TO AL-OPERATOR.
+	   MOVE "EUPDATE " TO AL-PROGRAM.
+	   ACCEPT AL-DATE FROM DATE YYYYMMDD.
+	   ACCEPT AL-TIME FROM TIME.
+	   WRITE ACLOG-REC.
+	   CLOSE ACCESS-LOG.
+
+	GET-PARAMETERS.
+	   ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER.
+	   IF ( WS-ARG-COUNT > 0 )
+	       DISPLAY 1 UPON ARGUMENT-NUMBER
+	       ACCEPT WS-MASTER-FILE FROM ARGUMENT-VALUE
+	   END-IF.
+	   IF ( WS-ARG-COUNT > 1 )
+	       DISPLAY 2 UPON ARGUMENT-NUMBER
+	       ACCEPT WS-TRANS-FILE FROM ARGUMENT-VALUE
+	   END-IF.
+	   IF ( WS-ARG-COUNT > 2 )
+	       DISPLAY 3 UPON ARGUMENT-NUMBER
+	       ACCEPT WS-REPORT-FILE FROM ARGUMENT-VALUE
+	   END-IF.
+	   IF ( WS-ARG-COUNT > 3 )
+	       DISPLAY 4 UPON ARGUMENT-NUMBER
+	       ACCEPT WS-QNTY-CEILING FROM ARGUMENT-VALUE
+	   END-IF.
+	   IF ( WS-ARG-COUNT > 4 )
+	       DISPLAY 5 UPON ARGUMENT-NUMBER
+	       ACCEPT WS-OPERATOR-ID FROM ARGUMENT-VALUE
+	       MOVE "YES" TO WS-BATCH-SW
+	   END-IF.
+	   PERFORM DERIVE-SIDE-FILENAMES.
+
+	DERIVE-SIDE-FILENAMES.
+	   MOVE SPACES TO WS-REPORT-STEM.
+	   UNSTRING WS-REPORT-FILE DELIMITED BY "." INTO WS-REPORT-STEM.
+	   MOVE SPACES TO WS-TRANS-REJECT-FILE.
+	   STRING WS-REPORT-STEM DELIMITED BY SPACE
+	          "-REJECT.DAT"  DELIMITED BY SIZE
+	          INTO WS-TRANS-REJECT-FILE.
+	   MOVE SPACES TO WS-NEWMASTER-FILE.
+	   STRING WS-REPORT-STEM  DELIMITED BY SPACE
+	          "-NEWMAST.DAT"  DELIMITED BY SIZE
+	          INTO WS-NEWMASTER-FILE.
+	   MOVE SPACES TO WS-QTY-HISTORY-FILE.
+	   STRING WS-REPORT-STEM  DELIMITED BY SPACE
+	          "-QTYHIST.DAT"  DELIMITED BY SIZE
+	          INTO WS-QTY-HISTORY-FILE.
+	   MOVE SPACES TO WS-LOW-STOCK-FILE.
+	   STRING WS-REPORT-STEM   DELIMITED BY SPACE
+	          "-LOWSTOCK.DAT"  DELIMITED BY SIZE
+	          INTO WS-LOW-STOCK-FILE.
+	   MOVE SPACES TO WS-VALUATION-FILE.
+	   STRING WS-REPORT-STEM    DELIMITED BY SPACE
+	          "-VALUATN.DAT"    DELIMITED BY SIZE
+	          INTO WS-VALUATION-FILE.
+	   MOVE SPACES TO WS-CSV-FILE.
+	   STRING WS-REPORT-STEM  DELIMITED BY SPACE
+	          "-EXTRACT.CSV"  DELIMITED BY SIZE
+	          INTO WS-CSV-FILE.
+	   MOVE SPACES TO WS-TRANS-RERUN-FILE.
+	   STRING WS-REPORT-STEM  DELIMITED BY SPACE
+	          "-RERUN.DAT"    DELIMITED BY SIZE
+	          INTO WS-TRANS-RERUN-FILE.
+
+	VALIDATE-SEQUENCE.
+	   OPEN INPUT MASTER.
+	   MOVE "YES" TO WS-SEQ-MF.
+	   PERFORM UNTIL ( WS-SEQ-MF = "NO" )
+	       READ MASTER AT END MOVE "NO" TO WS-SEQ-MF
+	           NOT AT END
+	               IF ( CDE OF MREC < WS-PREV-CDE-M )
+	                   DISPLAY "MASTER FILE OUT OF SEQUENCE AT CDE "
+	                           CDE OF MREC
+	                   CLOSE MASTER
+	                   STOP RUN
+	               END-IF
+	               MOVE CDE OF MREC TO WS-PREV-CDE-M
+	       END-READ
+	   END-PERFORM.
+	   CLOSE MASTER.
+	   OPEN INPUT TRANS.
+	   MOVE "YES" TO WS-SEQ-TF.
+	   PERFORM UNTIL ( WS-SEQ-TF = "NO" )
+	       READ TRANS AT END MOVE "NO" TO WS-SEQ-TF
+	           NOT AT END
+	               IF ( CDE OF TREC < WS-PREV-CDE-T )
+	                   DISPLAY "TRANS FILE OUT OF SEQUENCE AT CDE "
+	                           CDE OF TREC
+	                   CLOSE TRANS
+	                   STOP RUN
+	               END-IF
+	               MOVE CDE OF TREC TO WS-PREV-CDE-T
+	       END-READ
+	   END-PERFORM.
+	   CLOSE TRANS.
+
 	OPENING.
-	   OPEN I-O MASTER
-	        INPUT TRANS
-	        OUTPUT REPORT-F.
+	   PERFORM CHECK-RESTART.
+	   OPEN I-O MASTER.
+	   OPEN INPUT TRANS.
+	   IF ( CKPT-SW = "YES" )
+	       OPEN EXTEND REPORT-F
+	       OPEN EXTEND TRANS-REJECT
+	       OPEN EXTEND NEWMASTER
+	       OPEN EXTEND QTY-HISTORY
+	       OPEN EXTEND LOW-STOCK
+	       OPEN EXTEND VALUATION
+	       OPEN EXTEND CSV-EXTRACT
+	   ELSE
+	       OPEN OUTPUT REPORT-F
+	       OPEN OUTPUT TRANS-REJECT
+	       OPEN OUTPUT NEWMASTER
+	       OPEN OUTPUT QTY-HISTORY
+	       OPEN OUTPUT LOW-STOCK
+	       OPEN OUTPUT VALUATION
+	       OPEN OUTPUT CSV-EXTRACT
+	   END-IF.
 	   MOVE "YES" TO MF, TF.
-	   WRITE RREC FROM S-HEAD1.
-	   WRITE RREC FROM S-LINE.
-	   WRITE RREC FROM S-HEAD2.
-	   WRITE RREC FROM S-LINE.
-	   READ MASTER AT END MOVE "NO" TO MF.
-	   READ TRANS  AT END MOVE "NO" TO TF.
-	
+	   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+	   MOVE WS-RUN-DATE TO HEAD-RUN-DATE.
+	   IF ( CKPT-SW NOT= "YES" )
+	       WRITE RREC FROM S-HEAD1
+	       WRITE RREC FROM S-LINE
+	       WRITE RREC FROM S-HEAD2
+	       WRITE RREC FROM S-LINE
+	   END-IF.
+	   READ MASTER AT END MOVE "NO" TO MF
+	       NOT AT END ADD 1 TO CNT-MASTER-READ
+	   END-READ.
+	   READ TRANS  AT END MOVE "NO" TO TF
+	       NOT AT END ADD 1 TO CNT-TRANS-READ
+	   END-READ.
+	   IF ( CKPT-SW = "YES" )
+	       PERFORM SKIP-TO-CHECKPOINT
+	   END-IF.
+
+	CHECK-RESTART.
+	   OPEN INPUT CHECKPOINT-F.
+	   IF ( WS-CKPT-STATUS = "00" )
+	       READ CHECKPOINT-F
+	       IF ( WS-CKPT-STATUS = "00" AND CKPT-CDE NOT= SPACES )
+	           MOVE "YES"              TO CKPT-SW
+	           MOVE CKPT-CDE            TO LAST-CKPT-CDE
+	           MOVE CKPT-MASTER-READ    TO CNT-MASTER-READ
+	           MOVE CKPT-TRANS-READ     TO CNT-TRANS-READ
+	           MOVE CKPT-TRANS-APPLIED  TO CNT-TRANS-APPLIED
+	           MOVE CKPT-TRANS-REJECTED TO CNT-TRANS-REJECTED
+	           MOVE CKPT-MASTER-CREATED TO CNT-MASTER-CREATED
+	           MOVE CKPT-QNTY-MOVED     TO TOT-QNTY-MOVED
+	           MOVE CKPT-VALUATION      TO TOT-VALUATION
+	           MOVE CKPT-LOW-STOCK      TO CNT-LOW-STOCK
+	       END-IF
+	       CLOSE CHECKPOINT-F
+	   END-IF.
+
+	SKIP-TO-CHECKPOINT.
+	   PERFORM UNTIL ( MF = "NO" OR CDE OF MREC > LAST-CKPT-CDE )
+	       READ MASTER AT END MOVE "NO" TO MF END-READ
+	   END-PERFORM.
+	   PERFORM UNTIL ( TF = "NO" OR CDE OF TREC > LAST-CKPT-CDE )
+	       READ TRANS AT END MOVE "NO" TO TF END-READ
+	   END-PERFORM.
+
+	WRITE-CHECKPOINT.
+	   OPEN OUTPUT CHECKPOINT-F.
+	   MOVE CDE OF MREC            TO CKPT-CDE.
+	   MOVE CNT-MASTER-READ        TO CKPT-MASTER-READ.
+	   MOVE CNT-TRANS-READ         TO CKPT-TRANS-READ.
+	   MOVE CNT-TRANS-APPLIED      TO CKPT-TRANS-APPLIED.
+	   MOVE CNT-TRANS-REJECTED     TO CKPT-TRANS-REJECTED.
+	   MOVE CNT-MASTER-CREATED     TO CKPT-MASTER-CREATED.
+	   MOVE TOT-QNTY-MOVED         TO CKPT-QNTY-MOVED.
+	   MOVE TOT-VALUATION          TO CKPT-VALUATION.
+	   MOVE CNT-LOW-STOCK          TO CKPT-LOW-STOCK.
+	   WRITE CKPT-REC.
+	   CLOSE CHECKPOINT-F.
+
+	CLEAR-CHECKPOINT.
+	   OPEN OUTPUT CHECKPOINT-F.
+	   MOVE SPACES TO CKPT-REC.
+	   WRITE CKPT-REC.
+	   CLOSE CHECKPOINT-F.
+
 	READ-MATRA.
 	   IF ( CDE OF MREC = CDE OF TREC )  PERFORM EQUALCASE   
 	   ELSE 
@@ -96,23 +475,120 @@
 
 	EQUALCASE.
 	   PERFORM UNTIL ( TF = "NO" OR CDE OF MREC NOT= CDE OF TREC )
-	            ADD QNTY OF TREC TO QNTY OF MREC
+	            PERFORM VALIDATE-AND-APPLY
 	            READ TRANS AT END MOVE "NO" TO TF
+	                NOT AT END ADD 1 TO CNT-TRANS-READ
+	            END-READ
 	   END-PERFORM.
 	   PERFORM COPYING.
 	   REWRITE MREC.
 	   WRITE RREC.
-	   READ MASTER AT END MOVE "NO" TO MF.
-	   
-	
+	   PERFORM CHECK-LOW-STOCK.
+	   PERFORM CHECKPOINT-IF-DUE.
+	   READ MASTER AT END MOVE "NO" TO MF
+	       NOT AT END ADD 1 TO CNT-MASTER-READ
+	   END-READ.
+
+	VALIDATE-AND-APPLY.
+	   IF ( QNTY OF TREC = 0 OR QNTY OF TREC > WS-QNTY-CEILING )
+	       MOVE 1 TO VERROR
+	       PERFORM WRITE-REJECT-QNTY
+	   ELSE
+	       IF ( TTYPE OF TREC = "I"
+	            AND QNTY OF TREC > QNTY OF MREC )
+	           MOVE 1 TO VERROR
+	           PERFORM WRITE-REJECT-SHORT
+	       ELSE
+	           MOVE QNTY OF MREC TO WS-OLD-QNTY
+	           IF ( TTYPE OF TREC = "I" )
+	               SUBTRACT QNTY OF TREC FROM QNTY OF MREC
+	           ELSE
+	               ADD QNTY OF TREC TO QNTY OF MREC
+	           END-IF
+	           PERFORM WRITE-HISTORY
+	           ADD 1 TO CNT-TRANS-APPLIED
+	           ADD QNTY OF TREC TO TOT-QNTY-MOVED
+	       END-IF
+	   END-IF.
+
+	CHECK-LOW-STOCK.
+	   IF ( REORDER-POINT OF MREC > 0
+	        AND QNTY OF MREC < REORDER-POINT OF MREC )
+	       MOVE ITEM OF MREC          TO ITEM          OF LSREC
+	       MOVE CDE  OF MREC          TO CDE           OF LSREC
+	       MOVE QNTY OF MREC          TO QNTY          OF LSREC
+	       MOVE REORDER-POINT OF MREC TO REORDER-POINT OF LSREC
+	       WRITE LSREC
+	       ADD 1 TO CNT-LOW-STOCK
+	   END-IF.
+
 	LESSMASTER.
 	   PERFORM COPYING.
 	   WRITE RREC.
-	   READ MASTER AT END MOVE "NO" TO MF.
+	   PERFORM CHECK-LOW-STOCK.
+	   PERFORM CHECKPOINT-IF-DUE.
+	   READ MASTER AT END MOVE "NO" TO MF
+	       NOT AT END ADD 1 TO CNT-MASTER-READ
+	   END-READ.
+
+	CHECKPOINT-IF-DUE.
+	   DIVIDE CNT-MASTER-READ BY CKPT-INTERVAL
+	       GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+	   IF ( WS-CKPT-REMAINDER = 0 )
+	       PERFORM WRITE-CHECKPOINT
+	   END-IF.
 
 	ERRORPARA.
-	   MOVE 1 TO VERROR.
-	   READ TRANS AT END MOVE "NO" TO TF.
+	   IF ( AUTOCREATE-SW = "YES" AND TTYPE OF TREC NOT= "I" )
+	       PERFORM AUTOCREATE
+	   ELSE
+	       MOVE 1 TO VERROR
+	       PERFORM WRITE-REJECT
+	   END-IF.
+	   READ TRANS AT END MOVE "NO" TO TF
+	       NOT AT END ADD 1 TO CNT-TRANS-READ
+	   END-READ.
+
+	AUTOCREATE.
+	   IF ( QNTY OF TREC = 0 OR QNTY OF TREC > WS-QNTY-CEILING )
+	       MOVE 1 TO VERROR
+	       PERFORM WRITE-REJECT-QNTY
+	   ELSE
+	       MOVE SPACES       TO ITEM OF NEWMREC
+	       MOVE CDE  OF TREC TO CDE  OF NEWMREC
+	       MOVE ZERO         TO NUM  OF NEWMREC
+	       MOVE QNTY OF TREC TO QNTY OF NEWMREC
+	       MOVE ZERO         TO REORDER-POINT OF NEWMREC
+	       MOVE ZERO         TO UNIT-COST OF NEWMREC
+	       WRITE NEWMREC
+	       MOVE ITEM OF NEWMREC TO ITEM      OF VALREC
+	       MOVE CDE  OF NEWMREC TO CDE       OF VALREC
+	       MOVE QNTY OF NEWMREC TO QNTY      OF VALREC
+	       MOVE ZERO             TO UNIT-COST OF VALREC
+	       MOVE ZERO             TO ITEM-VALUE OF VALREC
+	       WRITE VALREC
+	       MOVE SPACES TO CSVREC
+	       STRING ITEM OF NEWMREC DELIMITED BY SPACE
+	              "," DELIMITED BY SIZE
+	              CDE OF NEWMREC  DELIMITED BY SPACE
+	              "," DELIMITED BY SIZE
+	              NUM OF NEWMREC  DELIMITED BY SIZE
+	              "," DELIMITED BY SIZE
+	              QNTY OF NEWMREC DELIMITED BY SIZE
+	              INTO CSVREC
+	       END-STRING
+	       WRITE CSVREC
+	       MOVE ITEM  OF NEWMREC TO ITEM       OF QHREC
+	       MOVE CDE   OF NEWMREC TO CDE        OF QHREC
+	       MOVE ZERO              TO OLD-QNTY   OF QHREC
+	       MOVE QNTY  OF NEWMREC TO NEW-QNTY   OF QHREC
+	       MOVE TTYPE OF TREC    TO TTYPE      OF QHREC
+	       MOVE QNTY  OF TREC    TO TRANS-QNTY OF QHREC
+	       WRITE QHREC
+	       ADD 1 TO CNT-MASTER-CREATED
+	       ADD 1 TO CNT-TRANS-APPLIED
+	       ADD QNTY OF TREC TO TOT-QNTY-MOVED
+	   END-IF.
 
 	REMAIN-T.
 	   PERFORM ERRORPARA UNTIL TF = "NO".
@@ -121,13 +597,118 @@
 	   PERFORM LESSMASTER UNTIL MF = "NO".
 	
 	PENDING.
-	   CLOSE MASTER, TRANS, REPORT-F.
-           IF VERROR = 1 
-	       DISPLAY (1,1) ERASE
-	       DISPLAY "ERROR IN TRANSACTION FILE"
-	       ACCEPT VERROR  
-           END-IF.
-	   STOP RUN. 
+	   PERFORM BALANCE-REPORT.
+	   PERFORM VALUATION-REPORT.
+	   CLOSE TRANS-REJECT.
+	   IF ( CNT-TRANS-REJECTED > 0 AND WS-BATCH-SW NOT= "YES" )
+	       MOVE 1 TO VERROR
+	       PERFORM REVIEW-MENU
+	   END-IF.
+	   PERFORM CLEAR-CHECKPOINT.
+	   PERFORM ROLLUP-FEED-WRITE.
+	   CLOSE MASTER, TRANS, REPORT-F, NEWMASTER,
+	         QTY-HISTORY, LOW-STOCK, VALUATION, CSV-EXTRACT.
+	   STOP RUN.
+
+	ROLLUP-FEED-WRITE.
+	   MOVE WS-REPORT-FILE        TO RF-LOCATION.
+	   MOVE CNT-TRANS-APPLIED     TO RF-TRANS-APPLIED.
+	   MOVE TOT-QNTY-MOVED        TO RF-QNTY-MOVED.
+	   MOVE CNT-TRANS-REJECTED    TO RF-TRANS-REJECTED.
+	   MOVE CNT-MASTER-CREATED    TO RF-MASTER-CREATED.
+	   MOVE "OK"                  TO RF-STATUS.
+	   MOVE SPACES TO WS-RFEED-STATUS.
+	   OPEN INPUT ROLLUP-FEED.
+	   IF ( WS-RFEED-STATUS = "35" )
+	       OPEN OUTPUT ROLLUP-FEED
+	       CLOSE ROLLUP-FEED
+	   ELSE
+	       CLOSE ROLLUP-FEED
+	   END-IF.
+	   OPEN EXTEND ROLLUP-FEED.
+	   WRITE RFEED-REC.
+	   CLOSE ROLLUP-FEED.
+
+	REVIEW-MENU.
+	   MOVE "NO" TO WS-MENU-DONE.
+	   PERFORM UNTIL ( WS-MENU-DONE = "YES" )
+	       DISPLAY SCREEN-BLANK-EU
+	       DISPLAY SCREEN-RECORD-REVIEW-MENU
+	       ACCEPT SCREEN-RECORD-REVIEW-MENU
+	       EVALUATE WS-MENU-CHOICE
+	           WHEN "V" PERFORM VIEW-REJECTS
+	           WHEN "v" PERFORM VIEW-REJECTS
+	           WHEN "R" PERFORM RERUN-CORRECTIVE-PASS
+	                    MOVE "YES" TO WS-MENU-DONE
+	           WHEN "r" PERFORM RERUN-CORRECTIVE-PASS
+	                    MOVE "YES" TO WS-MENU-DONE
+	           WHEN "Q" MOVE "YES" TO WS-MENU-DONE
+	           WHEN "q" MOVE "YES" TO WS-MENU-DONE
+	           WHEN OTHER CONTINUE
+	       END-EVALUATE
+	   END-PERFORM.
+
+	VIEW-REJECTS.
+	   OPEN INPUT TRANS-REJECT.
+	   MOVE "YES" TO WS-VIEW-SW.
+	   PERFORM UNTIL ( WS-VIEW-SW = "NO" )
+	       READ TRANS-REJECT AT END MOVE "NO" TO WS-VIEW-SW
+	           NOT AT END
+	               DISPLAY SCREEN-BLANK-EU
+	               DISPLAY SCREEN-RECORD-REJECT-VIEW
+	               ACCEPT WS-ANYKEY
+	       END-READ
+	   END-PERFORM.
+	   CLOSE TRANS-REJECT.
+
+	RERUN-CORRECTIVE-PASS.
+	   CLOSE MASTER, TRANS.
+	   CLOSE REPORT-F, CSV-EXTRACT, VALUATION.
+	   OPEN OUTPUT REPORT-F.
+	   OPEN OUTPUT CSV-EXTRACT.
+	   OPEN OUTPUT VALUATION.
+	   WRITE RREC FROM S-HEAD1.
+	   WRITE RREC FROM S-LINE.
+	   WRITE RREC FROM S-HEAD2.
+	   WRITE RREC FROM S-LINE.
+	   MOVE SPACES TO WS-RERUN-CMD.
+	   STRING "cp "              DELIMITED BY SIZE
+	          WS-TRANS-REJECT-FILE DELIMITED BY SPACE
+	          " "                DELIMITED BY SIZE
+	          WS-TRANS-RERUN-FILE DELIMITED BY SPACE
+	          INTO WS-RERUN-CMD.
+	   CALL "SYSTEM" USING WS-RERUN-CMD.
+	   MOVE WS-TRANS-RERUN-FILE TO WS-TRANS-FILE.
+	   MOVE 0 TO CNT-TRANS-REJECTED.
+	   MOVE 0 TO CNT-MASTER-READ.
+	   MOVE 0 TO CNT-TRANS-READ.
+	   MOVE 0 TO CNT-TRANS-APPLIED.
+	   MOVE 0 TO CNT-MASTER-CREATED.
+	   MOVE 0 TO TOT-QNTY-MOVED.
+	   MOVE 0 TO TOT-VALUATION.
+	   OPEN I-O MASTER.
+	   OPEN INPUT TRANS.
+	   OPEN EXTEND TRANS-REJECT.
+	   MOVE "YES" TO MF, TF.
+	   READ MASTER AT END MOVE "NO" TO MF
+	       NOT AT END ADD 1 TO CNT-MASTER-READ
+	   END-READ.
+	   READ TRANS AT END MOVE "NO" TO TF
+	       NOT AT END ADD 1 TO CNT-TRANS-READ
+	   END-READ.
+	   PERFORM READ-MATRA UNTIL ( MF = "NO" OR TF = "NO" ).
+	   IF ( MF = "NO" AND TF = "YES" ) PERFORM REMAIN-T
+	   ELSE
+	       IF ( MF = "YES" AND TF = "NO" ) PERFORM REMAIN-M
+	       END-IF
+	   END-IF.
+	   WRITE RREC FROM S-LINE.
+	   MOVE SPACES TO S-CTL-PRINT.
+	   MOVE "CORRECTIVE PASS COMPLETE" TO CTL-LABEL.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   PERFORM BALANCE-REPORT.
+	   PERFORM VALUATION-REPORT.
+	   CLOSE TRANS-REJECT.
 
 	   
 	COPYING.
@@ -135,4 +716,109 @@
 	   MOVE CDE  OF MREC TO COD  OF S-PRINT.
 	   MOVE NUM  OF MREC TO NUM  OF S-PRINT.
 	   MOVE QNTY OF MREC TO QUNTY OF S-PRINT.
-	   MOVE S-PRINT TO RREC.
\ No newline at end of file
+	   MOVE S-PRINT TO RREC.
+	   PERFORM WRITE-VALUATION.
+	   PERFORM WRITE-CSV.
+
+	WRITE-CSV.
+	   MOVE SPACES TO CSVREC.
+	   STRING ITEM OF MREC DELIMITED BY SPACE
+	          "," DELIMITED BY SIZE
+	          CDE OF MREC  DELIMITED BY SPACE
+	          "," DELIMITED BY SIZE
+	          NUM OF MREC  DELIMITED BY SIZE
+	          "," DELIMITED BY SIZE
+	          QNTY OF MREC DELIMITED BY SIZE
+	          INTO CSVREC
+	   END-STRING.
+	   WRITE CSVREC.
+
+	WRITE-VALUATION.
+	   MOVE ITEM OF MREC      TO ITEM      OF VALREC.
+	   MOVE CDE  OF MREC      TO CDE       OF VALREC.
+	   MOVE QNTY OF MREC      TO QNTY      OF VALREC.
+	   MOVE UNIT-COST OF MREC TO UNIT-COST OF VALREC.
+	   COMPUTE ITEM-VALUE OF VALREC
+	       = QNTY OF MREC * UNIT-COST OF MREC.
+	   WRITE VALREC.
+	   ADD ITEM-VALUE OF VALREC TO TOT-VALUATION.
+
+	WRITE-REJECT.
+	   MOVE CDE   OF TREC TO CDE   OF TREJ-REC.
+	   MOVE TTYPE OF TREC TO TTYPE OF TREJ-REC.
+	   MOVE QNTY  OF TREC TO QNTY  OF TREJ-REC.
+	   MOVE "NO MATCHING MASTER RECORD" TO REASON OF TREJ-REC.
+	   WRITE TREJ-REC.
+	   ADD 1 TO CNT-TRANS-REJECTED.
+
+	WRITE-REJECT-QNTY.
+	   MOVE CDE   OF TREC TO CDE   OF TREJ-REC.
+	   MOVE TTYPE OF TREC TO TTYPE OF TREJ-REC.
+	   MOVE QNTY  OF TREC TO QNTY  OF TREJ-REC.
+	   MOVE "ZERO OR OVER-CEILING QNTY" TO REASON OF TREJ-REC.
+	   WRITE TREJ-REC.
+	   ADD 1 TO CNT-TRANS-REJECTED.
+
+	WRITE-REJECT-SHORT.
+	   MOVE CDE   OF TREC TO CDE   OF TREJ-REC.
+	   MOVE TTYPE OF TREC TO TTYPE OF TREJ-REC.
+	   MOVE QNTY  OF TREC TO QNTY  OF TREJ-REC.
+	   MOVE "ISSUE EXCEEDS ON-HAND QTY" TO REASON OF TREJ-REC.
+	   WRITE TREJ-REC.
+	   ADD 1 TO CNT-TRANS-REJECTED.
+
+	WRITE-HISTORY.
+	   MOVE ITEM  OF MREC TO ITEM       OF QHREC.
+	   MOVE CDE   OF MREC TO CDE        OF QHREC.
+	   MOVE WS-OLD-QNTY   TO OLD-QNTY   OF QHREC.
+	   MOVE QNTY  OF MREC TO NEW-QNTY   OF QHREC.
+	   MOVE TTYPE OF TREC TO TTYPE      OF QHREC.
+	   MOVE QNTY  OF TREC TO TRANS-QNTY OF QHREC.
+	   WRITE QHREC.
+
+	BALANCE-REPORT.
+	   WRITE RREC FROM S-LINE.
+	   MOVE SPACES TO S-CTL-PRINT.
+	   MOVE "CONTROL TOTALS" TO CTL-LABEL.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   MOVE "MASTER RECORDS READ" TO CTL-LABEL.
+	   MOVE CNT-MASTER-READ TO CTL-VALUE.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   MOVE "TRANSACTIONS READ" TO CTL-LABEL.
+	   MOVE CNT-TRANS-READ TO CTL-VALUE.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   MOVE "TRANSACTIONS APPLIED" TO CTL-LABEL.
+	   MOVE CNT-TRANS-APPLIED TO CTL-VALUE.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   MOVE "TRANSACTIONS REJECTED" TO CTL-LABEL.
+	   MOVE CNT-TRANS-REJECTED TO CTL-VALUE.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   MOVE "NEW MASTER RECORDS CREATED" TO CTL-LABEL.
+	   MOVE CNT-MASTER-CREATED TO CTL-VALUE.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   MOVE "TOTAL QUANTITY MOVED" TO CTL-LABEL.
+	   MOVE TOT-QNTY-MOVED TO CTL-VALUE.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   MOVE "ITEMS BELOW REORDER POINT" TO CTL-LABEL.
+	   MOVE CNT-LOW-STOCK TO CTL-VALUE.
+	   WRITE RREC FROM S-CTL-PRINT.
+	   WRITE RREC FROM S-LINE.
+	   IF ( CNT-LOW-STOCK > 0 )
+	       MOVE SPACES TO S-CTL-PRINT
+	       MOVE "SEE LOW-STOCK FILE FOR DETAIL"
+	            TO CTL-LABEL
+	       WRITE RREC FROM S-CTL-PRINT
+	       WRITE RREC FROM S-LINE
+	   END-IF.
+
+	VALUATION-REPORT.
+	   MOVE SPACES TO S-VAL-PRINT.
+	   MOVE "INVENTORY VALUATION" TO VAL-LABEL.
+	   WRITE RREC FROM S-VAL-PRINT.
+	   MOVE "TOTAL INVENTORY VALUE" TO VAL-LABEL.
+	   MOVE TOT-VALUATION TO VAL-AMOUNT.
+	   WRITE RREC FROM S-VAL-PRINT.
+	   MOVE "SEE VALUATION FILE FOR DETAIL" TO VAL-LABEL.
+	   WRITE RREC FROM S-VAL-PRINT.
+	   WRITE RREC FROM S-LINE.
+
\ No newline at end of file
