@@ -1,9 +1,29 @@
-	working-storage section.
-@       01 date-var.
-	   02  month-1   pic x(2).
-	   02  date-1    pic x(2). 
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. DATEDEMO.
+	ENVIRONMENT DIVISION.
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	01 date-var.
 	   02  year-1    pic x(2).
+	   02  month-1   pic x(2).
+	   02  date-1    pic x(2).
 	77 data-1 pic  x(6).
+	77 cw-yy   pic 99.
+	77 cw-ccyy pic 9(4).
+	01 full-date.
+	   02 fd-ccyy    pic 9(4).
+	   02 fd-month   pic x(2).
+	   02 fd-date    pic x(2).
 
 	procedure division.
-		move date-var to data-1.
+	MAIN.
+	    accept date-var from date.
+	    move date-var to data-1.
+	    move year-1 to cw-yy.
+	    call "CENTWIN" using cw-yy cw-ccyy.
+	    move cw-ccyy to fd-ccyy.
+	    move month-1 to fd-month.
+	    move date-1 to fd-date.
+	    display "DATE (6-DIGIT)  : " data-1.
+	    display "DATE (EXPANDED) : " full-date.
+	    stop run.
