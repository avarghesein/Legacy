@@ -2,7 +2,7 @@
         identification division.
       *--------------------------
         program-id. sample.
-        remarks. tests micro-focus screen handling feature.  
+        remarks. tests micro-focus screen handling feature.
 
         environment division.
       *-------------------------
@@ -10,11 +10,16 @@
         input-output section.
         file-control.
             select bookrec assign to "book.mst"
-            organization is indexed 
+            organization is indexed
             access mode is dynamic
             record key is isbn
             alternate record is category
             file status is flstat.
+            select catlist assign to "CATLIST.DAT"
+            organization is line sequential.
+            select access-log assign to "ACCESS-LOG.DAT"
+            organization is line sequential
+            file status is alstat.
 
         data division.
       *-----------------
@@ -26,21 +31,50 @@
            02 title      pic x(20).
            02 publisher	 pic x(20).
            02 category   pic x(17).
+        fd catlist
+           label records are standard
+           data record is clrec.
+        01 clrec          pic x(94).
+        fd access-log
+           label records are standard
+           data record is aclog-rec.
+        01 aclog-rec.
+           02 al-operator  pic x(10).
+           02 filler       pic x(01) value space.
+           02 al-program   pic x(08).
+           02 filler       pic x(01) value space.
+           02 al-date      pic 9(08).
+           02 filler       pic x(01) value space.
+           02 al-time      pic 9(08).
 
         working-storage section.
-      *------------------------- 
+      *-------------------------
         01 iofail             pic 9 value 0.
         01 esc-key            pic 99 usage comp.
-           88  esc value 27.  
+           88  esc value 27.
         01 enter-key          pic 99 usage comp.
            88  enterkey value 13.
+        01 del-key            pic 99 usage comp.
+           88  delkey value 68 100.
+        01 lst-key            pic 99 usage comp.
+           88  lstkey value 76 108.
+        01 new-key            pic 99 usage comp.
+           88  newkey value 78 110.
+        01 chg-key            pic 99 usage comp.
+           88  chgkey value 67 99.
+        01 eof-sw             pic x(3) value 'YES'.
+        01 dup-resolved       pic x(3) value 'NO'.
         01 flstat             pic x(2).
+        01 alstat             pic x(2).
+        01 operator-id     pic x(10) value spaces.
+        01 chg-isbn           pic x(13) value spaces.
+        01 chg-category       pic x(17) value spaces.
         01 acc-field          pic x(41).
-        77 mesrecp            pic x(41) value is 
-           "           PRIMARY KEY ACCESS           |".       
-        77 mesrecs            pic x(41) value is 
-   	   "          SECONDARY KEY ACCESS          |". 
-        01 t-data.  
+        77 mesrecp            pic x(41) value is
+           "           PRIMARY KEY ACCESS           |".
+        77 mesrecs            pic x(41) value is
+   	   "          SECONDARY KEY ACCESS          |".
+        01 t-data.
            05 isbnt           pic x(13) value is '             '.
            05 writert         pic x(20) value is '                    '.
            05 titlet          pic x(20) value is '                    '.
@@ -52,43 +86,59 @@
            05 titled          pic x(20).
            05 publisherd      pic x(20).
            05 categoryd       pic x(17).
+        01 existing-data.
+           05 isbn-x          pic x(13).
+           05 writer-x        pic x(20).
+           05 title-x         pic x(20).
+           05 publisher-x     pic x(20).
+           05 category-x      pic x(17).
         01 permanent-data-1.
            05 isbn-1          pic  x(13) value is '0-07-049138-0'.
-           05 writer-1        pic  x(20) value is 'JENSEN & WIRTH      '.
-           05 title-1         pic  x(20) value is 'CBASIC - User Manual'.
+          05 writer-1        pic  x(20) value is 'JENSEN & WIRTH      '.
+          05 title-1         pic  x(20) value is 'CBASIC - User Manual'.
            05 publisher-1     pic  x(20) value is 'Springer-Verlag'.
            05 category-1      pic  x(17) value is 'CBASIC'.
         01 permanent-data-2.
            05 isbn-2          pic  x(13) value is '0-13-165183-8'.
-           05 writer-2        pic  x(20) value is 'TANNENBAUM A.T      '.
-           05 title-2         pic  x(20) value is 'Computer Networks   '.
-           05 publisher-2     pic  x(20) value is 'Prentice-HALL       '.
+          05 writer-2        pic  x(20) value is 'TANNENBAUM A.T      '.
+          05 title-2         pic  x(20) value is 'Computer Networks   '.
+          05 publisher-2     pic  x(20) value is 'Prentice-HALL       '.
            05 category-2      pic  x(17) value is 'NETWORKS'.
         01 permanent-data-3.
            05 isbn-3          pic  x(13) value is '0-13-821728-9'.
-           05 writer-3        pic  x(20) value is 'GLASS & NEISEUX     '.
-           05 title-3         pic  x(20) value is 'Software Maintenance'.
+          05 writer-3        pic  x(20) value is 'GLASS & NEISEUX     '.
+          05 title-3         pic  x(20) value is 'Software Maintenance'.
            05 publisher-3     pic  x(20) value is 'Prentice-HALL '.
            05 category-3      pic  x(17) value is 'SOFTWARE MAINT'.
         01 permanent-data-4.
            05 isbn-4          pic  x(13) value is '0-201-03792-1'.
            05 writer-4        pic  x(20) value is 'KRUTH D.E  '.
-           05 title-4         pic  x(20) value is 'ABC of Programming  '.
+          05 title-4         pic  x(20) value is 'ABC of Programming  '.
            05 publisher-4     pic  x(20) value is 'Addison - Wesley'.
            05 category-4      pic  x(17) value is 'PROGRAMMING'.
         01 permanent-data-5.
            05 isbn-5          pic  x(13) value is '0-387-90144-2'.
            05 writer-5        pic  x(20) value is 'THOMSON J B  '.
-           05 title-5         pic  x(20) value is 'Microcomputer Design'.
+          05 title-5         pic  x(20) value is 'Microcomputer Design'.
            05 publisher-5     pic  x(20) value is 'McGRAW HILL  '.
            05 category-5      pic  x(17) value is 'MICROCOMPUTERS'.
         01 ci-rec.
            02 char-in         pic 99 usage is comp.
         01 screen-user-area   pic x(50).
- 
+        01 cl-detail.
+           05 cl-isbn         pic x(13).
+           05 filler          pic x(01) value space.
+           05 cl-writer       pic x(20).
+           05 filler          pic x(01) value space.
+           05 cl-title        pic x(20).
+           05 filler          pic x(01) value space.
+           05 cl-publisher    pic x(20).
+           05 filler          pic x(01) value space.
+           05 cl-category     pic x(17).
+
         screen section.
-      *---------------- 
-        01 screen-record-message.  
+      *----------------
+        01 screen-record-message.
            05 line 23.
            05 blank line.
            05 line 23 col 0.
@@ -99,11 +149,16 @@
         01 screen-blank.
            05 blank screen.
 
+        01 screen-record-signon.
+           05 blank screen.
+           05 line 10 col 20 value 'ENTER OPERATOR ID : '.
+           05 line 10 col 41 pic x(10) to operator-id.
+
         01 screen-record-introscr.
            05 line 1 col 15.
-           05 value '+------------------------------------------------+'. 
+          05 value '+------------------------------------------------+'.
            05 line 2 col 15.
-           05 value '|                                                |'.
+          05 value '|                                                |'.
            05 line 3 col 15.
            05 value '|'.
            05 line 3 col 22.
@@ -115,57 +170,57 @@
            05 line 3 col 64 blink.
            05 value '|'.
            05 line 4 col 15.
-           05 value '|                                                |'.
+          05 value '|                                                |'.
            05 line 5 col 15.
-           05 value '+------------------------------------------------+'. 
+          05 value '+------------------------------------------------+'.
            05 line 6 col 15.
-           05 value '+------------------------------------------------+'. 
+          05 value '+------------------------------------------------+'.
            05 line 7 col 15.
-           05 value '|                                                |'.
+          05 value '|                                                |'.
            05 line 8 col 15.
-           05 value '|  This sample program in COBOL illustrates the  |'.
+          05 value '|  This sample program in COBOL illustrates the  |'.
            05 line 9 col 15.
-           05 value '|  usage of the following features :-            |'.
+          05 value '|  usage of the following features :-            |'.
            05 line 10 col 15.
-           05 value '|                                                |'.
+          05 value '|                                                |'.
            05 line 11 col 15.
-           05 value '|  a. Screen Handling Interface (MF compatible)  |'.
+          05 value '|  a. Screen Handling Interface (MF compatible)  |'.
            05 line 12 col 15.
-           05 value '|  b. Multiple key Index Sequential File Access  |'.
+          05 value '|  b. Multiple key Index Sequential File Access  |'.
            05 line 13 col 15.
-           05 value '|                                                |'.
+          05 value '|                                                |'.
            05 line 14 col 15.
-           05 value '|  You are encouraged to go through the program  |'.
+          05 value '|  You are encouraged to go through the program  |'.
            05 line 15 col 15.
-           05 value '|  SAMPLE.COB and  modify  it in any manner you  |'.
+          05 value '|  SAMPLE.COB and  modify  it in any manner you  |'.
            05 line 16 col 15.
-           05 value '|  see fit. After modifying the program compile  |'.
+          05 value '|  see fit. After modifying the program compile  |'.
            05 line 17 col 15.
-           05 value '|  and execute it. This exercise  will help you  |'.
+          05 value '|  and execute it. This exercise  will help you  |'.
            05 line 18 col 15.
-           05 value '|  in becoming more familiar with  the concepts  |'.
+          05 value '|  in becoming more familiar with  the concepts  |'.
            05 line 19 col 15.
-           05 value '|  involved.                                     |'.
+          05 value '|  involved.                                     |'.
            05 line 20 col 15.
-           05 value '|                                                |'.
+          05 value '|                                                |'.
            05 line 21 col 15.
-           05 value '+------------------------------------------------+'.
+          05 value '+------------------------------------------------+'.
            05 line 22 col 15.
-           05 value '|           Press any key to continue            |'.
+          05 value '|           Press any key to continue            |'.
            05 line 23 col 15.
-           05 value '+------------------------------------------------+'.
+          05 value '+------------------------------------------------+'.
            05 line 24 col 15.
-           05 value '+------------------------------------------------+'. 
- 
+          05 value '+------------------------------------------------+'.
+
         01 screen-record-demomsg.
            05 line 1 col 0.
            05 value '+---------------------------------+'.
            05 line 2 col 0.
            05 value '|                                 |'.
            05 line 3 col 0.
-           05 value '|'.            
+           05 value '|'.
            05 line 3 col 13.
-           05 value 'SOFTEK' blink.  
+           05 value 'SOFTEK' blink.
            05 line 3 col is 19.
            05 value "'" blink.
            05 line 3 col is 20.
@@ -173,7 +228,7 @@
            05 line 3 col 35.
            05 value '|'.
            05 line 4 col 0.
-           05 value '|'.     
+           05 value '|'.
            05 line 4 col 5.
            05 value 'COBOL DEMONSTRATION PROGRAM' blink.
            05 line 4 col 35.
@@ -182,7 +237,7 @@
            05 value '|                                 |'.
            05 line 6 col 0.
            05 value '+---------------------------------+'.
- 
+
         01 screen-record-accmsg.
            05 line 1 col 36.
            05 value '+-----------------------------------------+'.
@@ -221,14 +276,14 @@
            05 line 18 col 36.
            05 value '|                                         |'.
            05 line 19 col 38.
-           05 pic x(41) from acc-field . 
+           05 pic x(41) from acc-field .
            05 line 20 col 36.
            05 value '|                                         |'.
            05 line 21 col 36.
            05 value '|                                         |'.
            05 line 22 col 36.
            05 value '+-----------------------------------------+'.
- 
+
         01 screen-record-crtext.
            05 line 1 col 36.
            05 value '+-----------------------------------------+'.
@@ -251,16 +306,16 @@
            05 line 10 col 36.
            05 value '|  5. Category           (16 Characters)  |'.
            05 line 11 col 36.
-           05 value '+-----------------------------------------+'.  
+           05 value '+-----------------------------------------+'.
            05 line 12 col 36.
            05 value '|  We would  like to  access information  |'.
            05 line 13 col 36.
            05 value '|  based on ISBN & Category. Accordingly  |'.
-           05 line 14 col 36. 
+           05 line 14 col 36.
            05 value '|  we have used ISBN'.
-           05 line 14 col 56. 
+           05 line 14 col 56.
            05 value ' >>>>>>> ' blink.
-           05 line 14 col 65. 
+           05 line 14 col 65.
            05 value 'Primary key  |'.
            05 line 15 col 36.
            05 value '|  and Category'.
@@ -282,62 +337,62 @@
            05 value '|  the Function keys.                     |'.
            05 line 22 col 36.
            05 value '+-----------------------------------------+'.
- 
+
         01 screen-record-end.
            05 line 08 col 19.
            05 value '+----------------------------------------+'.
            05 line 9 col 19.
-           05 value '|                                        |'.         
+           05 value '|                                        |'.
            05 line 10 col 19.
-           05 value '|                                        |'.         
+           05 value '|                                        |'.
            05 line 11 col 19.
-           05 value '|    '.   
+           05 value '|    '.
            05 line 11 col 24.
-           05 value 'COBOL DEMONSTRATION PROGRAM ENDS' blink. 
-           05 line 11 col 60.    
-           05 value '|'.   
+           05 value 'COBOL DEMONSTRATION PROGRAM ENDS' blink.
+           05 line 11 col 60.
+           05 value '|'.
            05 line 12 col 19.
            05 value '|                                        |'.
            05 line 13 col 19.
            05 value '|                                        |'.
            05 line 14 col 19.
            05 value '+----------------------------------------+'.
- 
+
         01 screen-record-recscrn-disp.
            05 line 08 col 0.
            05 value '+---------------------------------+'.
            05 line 9 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 10 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 11 col 0.
            05 value '| ISBN      :                     |'.
            05 line 12 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 13 col 0.
            05 value '| AUTHOR    :                     |'.
            05 line 14 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 15 col 0.
            05 value '| TITLE     :                     |'.
            05 line 16 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 17 col 0.
            05 value '| PUBLISHER :                     |'.
            05 line 18 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 19 col 0.
            05 value '| CATEGORY  :                     |'.
            05 line 20 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 21 col 0.
-           05 value '|                                 |'.         
+           05 value '|                                 |'.
            05 line 22 col 0.
            05 value '+---------------------------------+'.
- 
+
         01 screen-record-recscrn.
   	   05 line 11 col 14.
-           05 pic x(13) using isbnd required auto. 
+           05 pic x(13) using isbnd required auto.
  	   05 line number is plus 2 col 14.
            05 pic x(20) using writerd required auto.
  	   05 line number is plus 2 col 14.
@@ -347,11 +402,27 @@
  	   05 line number is plus 2 col 14.
            05 pic x(17) using categoryd required auto.
 
+        01 screen-record-isbnscrn-disp.
+           05 line 08 col 0.
+           05 value '+---------------------------------+'.
+           05 line 9 col 0.
+           05 value '|                                 |'.
+           05 line 10 col 0.
+           05 value '| ISBN      :                     |'.
+           05 line 11 col 0.
+           05 value '|                                 |'.
+           05 line 12 col 0.
+           05 value '+---------------------------------+'.
+
+        01 screen-record-isbnscrn.
+  	   05 line 10 col 14.
+           05 pic x(13) using isbnd required auto.
+
        procedure division.
-      *------------------- 
+      *-------------------
        declaratives.
        decl section.
-              use after 
+              use after
               error procedure on bookrec.
               if flstat not = "00** " move 1 to iofail
               else move 0 to iofail.
@@ -360,28 +431,42 @@
        begin section.
        main-para.
       *----------
+              perform sign-on.
               display screen-record-introscr.
               call x"83" using ci-rec.
               display screen-blank.
               display screen-record-demomsg.
               display screen-record-crtext.
               call x"83" using ci-rec.
-              move char-in to esc-key enter-key.
-              if esc 
+              move char-in to esc-key enter-key del-key lst-key new-key
+                  chg-key.
+              if esc
               open input bookrec
-              if iofail = 1 
+              if iofail = 1
               move 'Input file does not exist' to screen-user-area
               display screen-record-message
               go to exit-program
               else
-              display screen-record-recscrn-disp  
+              display screen-record-recscrn-disp
               perform read-and-display
               perform blink-end-message
               close bookrec go to exit-program.
+              if delkey
+              perform delete-by-isbn thru delete-by-isbn-end
+              go to exit-program.
+              if lstkey
+              perform catalog-listing thru catalog-listing-end
+              go to exit-program.
+              if newkey
+              perform new-record-entry thru new-record-entry-end
+              go to exit-program.
+              if chgkey
+              perform change-category thru change-category-end
+              go to exit-program.
               if enterkey or not esc
               perform update-or-create thru update-or-create-end
               open input bookrec
-              if iofail = 1 
+              if iofail = 1
               move 'Input file does not exist' to screen-user-area
               display screen-record-message
               go to exit-program
@@ -392,6 +477,24 @@
        exit-program.
       *-------------
               stop run.
+       sign-on.
+      *----------
+              display screen-record-signon.
+              accept  screen-record-signon.
+              move spaces to alstat.
+              open input access-log.
+              if alstat = '35'
+              open output access-log
+              close access-log
+              else
+              close access-log.
+              open extend access-log.
+              move operator-id to al-operator.
+              move 'SAMPLE  ' to al-program.
+              accept al-date from date yyyymmdd.
+              accept al-time from time.
+              write aclog-rec.
+              close access-log.
        update-or-create.
       *-----------------
               open output bookrec.
@@ -402,6 +505,184 @@
        update-or-create-end.
       *---------------------
               exit.
+       delete-by-isbn.
+      *-----------------
+              open i-o bookrec.
+              if iofail = 1
+              move 'Input file does not exist' to screen-user-area
+              display screen-record-message
+              else
+              perform delete-rec-by-isbn
+              close bookrec.
+       delete-by-isbn-end.
+      *---------------------
+              exit.
+       delete-rec-by-isbn.
+      *-------------------
+              move spaces to t-data.
+              perform t-data-to-scr.
+              move 'Key the ISBN to delete, then press ENTER' to
+                  screen-user-area.
+              display screen-record-message.
+              display screen-record-isbnscrn-disp.
+              display screen-record-isbnscrn.
+              accept  screen-record-isbnscrn.
+              perform scr-to-t-data.
+              move isbnt of t-data to isbn.
+              read bookrec into t-data
+              invalid key
+              move 'ISBN not found - nothing deleted'
+                  to screen-user-area
+              not invalid key
+              perform delete-confirmed.
+              display screen-record-message.
+       delete-confirmed.
+      *------------------
+              perform t-data-to-scr.
+              display screen-record-recscrn.
+              move 'Press <ENTER> to confirm delete, <ESC> to cancel'
+                  to screen-user-area.
+              display screen-record-message.
+              call x"83" using ci-rec.
+              move char-in to esc-key enter-key.
+              if enterkey
+              delete bookrec
+              if iofail = 1
+              move 'Delete failed' to screen-user-area
+              else
+              move 'Record deleted' to screen-user-area
+              else
+              move 'Delete cancelled' to screen-user-area.
+       catalog-listing.
+      *-----------------
+              open input bookrec.
+              if iofail = 1
+              move 'Input file does not exist' to screen-user-area
+              display screen-record-message
+              else
+              open output catlist
+              perform print-by-isbn
+              perform print-by-category
+              close catlist
+              close bookrec
+              move 'Catalog listing written to CATLIST.DAT' to
+                  screen-user-area
+              display screen-record-message.
+       catalog-listing-end.
+      *---------------------
+              exit.
+       print-by-isbn.
+      *-----------------
+              move 'CATALOG LISTING - BY ISBN (PRIMARY KEY)' to clrec.
+              write clrec.
+              move low-values to isbn.
+              start bookrec key is not less than isbn
+              invalid key move 'NO' to eof-sw
+              not invalid key move 'YES' to eof-sw.
+              perform print-listing-line until eof-sw = 'NO'.
+       print-by-category.
+      *--------------------
+              move spaces to clrec.
+              write clrec.
+              move 'CATALOG LISTING - BY CATEGORY (SECONDARY KEY)'
+                  to clrec.
+              write clrec.
+              move low-values to category.
+              start bookrec key is not less than category
+              invalid key move 'NO' to eof-sw
+              not invalid key move 'YES' to eof-sw.
+              perform print-listing-line until eof-sw = 'NO'.
+       new-record-entry.
+      *------------------
+              open i-o bookrec.
+              if iofail = 1
+              open output bookrec
+              close bookrec
+              open i-o bookrec.
+              move spaces to t-data.
+              perform t-data-to-scr.
+              display screen-record-recscrn-disp.
+              move 'Key a new catalog record, then press ENTER' to
+                  screen-user-area.
+              display screen-record-message.
+              perform updation.
+              close bookrec.
+       new-record-entry-end.
+      *---------------------
+              exit.
+       change-category.
+      *-------------------
+              open i-o bookrec.
+              if iofail = 1
+              move 'Input file does not exist' to screen-user-area
+              display screen-record-message
+              else
+              perform change-category-rec
+              close bookrec.
+       change-category-end.
+      *---------------------
+              exit.
+       change-category-rec.
+      *-------------------
+              move spaces to t-data.
+              perform t-data-to-scr.
+              move 'Key the ISBN to reclassify, then press ENTER' to
+                  screen-user-area.
+              display screen-record-message.
+              display screen-record-isbnscrn-disp.
+              display screen-record-isbnscrn.
+              accept  screen-record-isbnscrn.
+              perform scr-to-t-data.
+              move isbnt of t-data to isbn.
+              read bookrec into t-data
+              invalid key
+              move 'ISBN not found - nothing changed'
+                  to screen-user-area
+              not invalid key
+              perform change-category-confirmed.
+              display screen-record-message.
+       change-category-confirmed.
+      *------------------------------
+              move isbnt of t-data to chg-isbn.
+              perform t-data-to-scr.
+              move 'Key the new CATEGORY, then press ENTER' to
+                  screen-user-area.
+              display screen-record-recscrn.
+              display screen-record-message.
+              accept  screen-record-recscrn.
+              perform scr-to-t-data.
+              move chg-isbn to isbnt of t-data.
+              move categoryt of t-data to chg-category.
+              rewrite catalog from t-data
+              if iofail = 1
+              move 'Category change failed' to screen-user-area
+              else
+              perform confirm-category-browse.
+       confirm-category-browse.
+      *----------------------------
+              move chg-category to category.
+              start bookrec key is = category
+              invalid key
+              move 'Category changed - secondary key not found'
+                  to screen-user-area
+              not invalid key
+              read bookrec next record into t-data
+              perform t-data-to-scr
+              display screen-record-recscrn-disp
+              display screen-record-recscrn
+              move 'Category changed - secondary-key browse confirmed'
+                  to screen-user-area.
+       print-listing-line.
+      *--------------------
+              read bookrec next record into t-data
+              at end move 'NO' to eof-sw
+              not at end
+              move isbnt      of t-data to cl-isbn
+              move writert    of t-data to cl-writer
+              move titlet     of t-data to cl-title
+              move publishert of t-data to cl-publisher
+              move categoryt  of t-data to cl-category
+              write clrec from cl-detail.
        read-rec-and-update.
       *--------------------
               display screen-record-recscrn-disp.
@@ -424,11 +705,41 @@
               perform updation.
        updation.
       *---------
+              move 'NO' to dup-resolved.
+              perform key-and-write until dup-resolved = 'YES'.
+       key-and-write.
+      *------------------
               display screen-record-recscrn.
               accept  screen-record-recscrn .
               perform scr-to-t-data.
               write catalog from t-data.
-       read-and-display. 
+              if flstat = '22'
+              perform duplicate-isbn-resolve
+              else
+              move 'YES' to dup-resolved.
+       duplicate-isbn-resolve.
+      *-----------------------
+              move isbnt of t-data to isbn.
+              read bookrec into existing-data.
+              move isbn-x      to isbnd.
+              move writer-x    to writerd.
+              move title-x     to titled.
+              move publisher-x to publisherd.
+              move category-x  to categoryd.
+              display screen-record-recscrn-disp.
+              display screen-record-recscrn.
+              move 'ISBN exists - <ENTER>=overwrite  <ESC>=re-key' to
+                  screen-user-area.
+              display screen-record-message.
+              call x"83" using ci-rec.
+              move char-in to esc-key enter-key.
+              if enterkey
+              rewrite catalog from t-data
+              move 'YES' to dup-resolved
+              else
+              perform t-data-to-scr
+              move 'NO' to dup-resolved.
+       read-and-display.
       *-----------------
               move mesrecp to acc-field.
               perform wait-and-display.
