@@ -0,0 +1,169 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. EMPMAINT.
+	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL
+	   SELECT MASTER ASSIGN DYNAMIC WS-MASTER-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	   SELECT MASTER-NEW ASSIGN DYNAMIC WS-MASTER-NEW-FILE
+	   ORGANIZATION IS LINE SEQUENTIAL.
+	DATA DIVISION.
+	FILE SECTION.
+	FD MASTER
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS MREC.
+	01 MREC.
+	   02 ITEM PIC X(10).
+	   02 CDE  PIC X(10).
+	   02 NUM  PIC 9(5).
+	   02 QNTY PIC 9(5).
+	   02 REORDER-POINT PIC 9(5).
+	   02 UNIT-COST PIC 9(5)V99.
+	FD MASTER-NEW
+	   LABEL RECORDS ARE STANDARD
+	   DATA RECORD IS NEWMREC.
+	01 NEWMREC.
+	   02 ITEM PIC X(10).
+	   02 CDE  PIC X(10).
+	   02 NUM  PIC 9(5).
+	   02 QNTY PIC 9(5).
+	   02 REORDER-POINT PIC 9(5).
+	   02 UNIT-COST PIC 9(5)V99.
+	WORKING-STORAGE SECTION.
+	77 WS-MASTER-FILE     PIC X(40) VALUE "EMPFILE.DAT".
+	77 WS-MASTER-NEW-FILE PIC X(40) VALUE "EMPFILE-NEW.DAT".
+	77 WS-ARG-COUNT       PIC 9(2) USAGE COMP.
+	77 MF PIC X(3) VALUE "YES".
+	77 WS-ACTION PIC X(1) VALUE SPACE.
+	   88 ACTION-ADD    VALUE "A".
+	   88 ACTION-CHANGE VALUE "C".
+	   88 ACTION-DELETE VALUE "D".
+	77 WS-TARGET-CDE PIC X(10) VALUE SPACES.
+	77 WS-MATCH-SW PIC X(3) VALUE "NO".
+	77 WS-RESULT-MSG PIC X(40) VALUE SPACES.
+	01 OP-DATA.
+	   02 OP-ITEM       PIC X(10).
+	   02 OP-NUM        PIC 9(5).
+	   02 OP-QNTY       PIC 9(5).
+	   02 OP-REORDER    PIC 9(5).
+	   02 OP-UNIT-COST  PIC 9(5)V99.
+
+	SCREEN SECTION.
+	01 SCREEN-BLANK.
+	   05 BLANK SCREEN.
+
+	01 SCREEN-RECORD-MAINTSCRN.
+	   05 LINE 1  COL 10 VALUE "EMPFILE MASTER MAINTENANCE".
+	   05 LINE 3  COL 10 VALUE "ACTION A/C/D     :".
+	   05 LINE 3  COL 30 PIC X(1)
+	      USING WS-ACTION REQUIRED AUTO.
+	   05 LINE 5  COL 10 VALUE "CDE              :".
+	   05 LINE 5  COL 30 PIC X(10)
+	      USING WS-TARGET-CDE REQUIRED AUTO.
+	   05 LINE 7  COL 10 VALUE "ITEM (ADD/CHG)   :".
+	   05 LINE 7  COL 30 PIC X(10)
+	      USING OP-ITEM AUTO.
+	   05 LINE 9  COL 10 VALUE "NUM  (ADD/CHG)   :".
+	   05 LINE 9  COL 30 PIC 9(5)
+	      USING OP-NUM AUTO.
+	   05 LINE 11 COL 10 VALUE "QNTY (ADD/CHG)   :".
+	   05 LINE 11 COL 30 PIC 9(5)
+	      USING OP-QNTY AUTO.
+	   05 LINE 13 COL 10 VALUE "REORDER (ADD/CHG):".
+	   05 LINE 13 COL 30 PIC 9(5)
+	      USING OP-REORDER AUTO.
+	   05 LINE 15 COL 10 VALUE "COST (ADD/CHG)   :".
+	   05 LINE 15 COL 30 PIC 9(5)V99
+	      USING OP-UNIT-COST AUTO.
+
+	01 SCREEN-RECORD-RESULT.
+	   05 LINE 18 COL 10 PIC X(40) FROM WS-RESULT-MSG.
+
+	PROCEDURE DIVISION.
+	MAIN-PARA.
+	   PERFORM GET-PARAMETERS.
+	   DISPLAY SCREEN-BLANK.
+	   DISPLAY SCREEN-RECORD-MAINTSCRN.
+	   ACCEPT SCREEN-RECORD-MAINTSCRN.
+	   PERFORM MERGE-MASTER.
+	   DISPLAY SCREEN-RECORD-RESULT.
+	   STOP RUN.
+
+	GET-PARAMETERS.
+	   ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER.
+	   IF ( WS-ARG-COUNT > 0 )
+	       DISPLAY 1 UPON ARGUMENT-NUMBER
+	       ACCEPT WS-MASTER-FILE FROM ARGUMENT-VALUE
+	   END-IF.
+	   IF ( WS-ARG-COUNT > 1 )
+	       DISPLAY 2 UPON ARGUMENT-NUMBER
+	       ACCEPT WS-MASTER-NEW-FILE FROM ARGUMENT-VALUE
+	   END-IF.
+
+	MERGE-MASTER.
+	   OPEN INPUT MASTER.
+	   OPEN OUTPUT MASTER-NEW.
+	   READ MASTER AT END MOVE "NO" TO MF END-READ.
+	   PERFORM COPY-THRU-TARGET.
+	   PERFORM APPLY-ACTION.
+	   PERFORM COPY-REMAINDER.
+	   CLOSE MASTER, MASTER-NEW.
+	   MOVE SPACES TO WS-RESULT-MSG.
+	   STRING "MASTER UPDATE WRITTEN TO " DELIMITED BY SIZE
+	          WS-MASTER-NEW-FILE          DELIMITED BY SPACE
+	          INTO WS-RESULT-MSG.
+
+	COPY-THRU-TARGET.
+	   PERFORM UNTIL ( MF = "NO" OR CDE OF MREC >= WS-TARGET-CDE )
+	       WRITE NEWMREC FROM MREC
+	       READ MASTER AT END MOVE "NO" TO MF END-READ
+	   END-PERFORM.
+
+	APPLY-ACTION.
+	   MOVE "NO" TO WS-MATCH-SW.
+	   IF ( MF = "YES" AND CDE OF MREC = WS-TARGET-CDE )
+	       MOVE "YES" TO WS-MATCH-SW
+	   END-IF.
+	   IF ACTION-ADD
+	       IF ( WS-MATCH-SW = "YES" )
+	           MOVE "CDE ALREADY EXISTS - USE CHANGE"
+	               TO WS-RESULT-MSG
+	           WRITE NEWMREC FROM MREC
+	           READ MASTER AT END MOVE "NO" TO MF END-READ
+	       ELSE
+	           PERFORM BUILD-NEWMREC-FROM-OP
+	           WRITE NEWMREC
+	       END-IF
+	   ELSE
+	       IF ( WS-MATCH-SW = "NO" )
+	           MOVE "CDE NOT FOUND" TO WS-RESULT-MSG
+	       ELSE
+	           IF ACTION-CHANGE
+	               PERFORM BUILD-NEWMREC-FROM-OP
+	               WRITE NEWMREC
+	           ELSE
+	               IF ACTION-DELETE
+	                   CONTINUE
+	               ELSE
+	                   MOVE "INVALID ACTION CODE - RECORD UNCHANGED"
+	                       TO WS-RESULT-MSG
+	                   WRITE NEWMREC FROM MREC
+	               END-IF
+	           END-IF
+	           READ MASTER AT END MOVE "NO" TO MF END-READ
+	       END-IF
+	   END-IF.
+
+	BUILD-NEWMREC-FROM-OP.
+	   MOVE OP-ITEM      TO ITEM          OF NEWMREC.
+	   MOVE WS-TARGET-CDE TO CDE          OF NEWMREC.
+	   MOVE OP-NUM       TO NUM           OF NEWMREC.
+	   MOVE OP-QNTY      TO QNTY          OF NEWMREC.
+	   MOVE OP-REORDER   TO REORDER-POINT OF NEWMREC.
+	   MOVE OP-UNIT-COST TO UNIT-COST     OF NEWMREC.
+
+	COPY-REMAINDER.
+	   PERFORM UNTIL ( MF = "NO" )
+	       WRITE NEWMREC FROM MREC
+	       READ MASTER AT END MOVE "NO" TO MF END-READ
+	   END-PERFORM.
