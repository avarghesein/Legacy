@@ -4,16 +4,27 @@
 
 
 
-	working-storage section.
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. Y2K.
+	ENVIRONMENT DIVISION.
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
 	01 date1 pic 9(8).
 	01 date2 pic 9(6).
+	01 date2-yy  redefines date2.
+	   02 d2-yy   pic 99.
+	   02 d2-mmdd pic 9(4).
+	77 cw-ccyy   pic 9(4).
 	procedure division.
-		display " SOFTEK COBOL'S DEMO PROGRAM " at 0210. 
+		display " SOFTEK COBOL'S DEMO PROGRAM " at 0210.
 		display "OUTPUT " at 0508 with blink.
 		display "DATE " at 0537 with blink.
-		accept date1 from current-date.
+		accept date1 from date yyyymmdd.
 		display "DATE OUTPUT IN EIGHT DIGITS :" at 1001.
 		display date1 at 1035.
 		accept date2 from date.
 		display "DATE OUTPUT IN SIX DIGITS   :" at 2001.
 		display date2 at 2035.
+		call "CENTWIN" using d2-yy cw-ccyy.
+		display "SIX-DIGIT YEAR EXPANDED     :" at 2201.
+		display cw-ccyy at 2235.
