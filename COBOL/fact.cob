@@ -1,17 +1,81 @@
 	IDENTIFICATION DIVISION.
         PROGRAM-ID. fact.
  	ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+	    SELECT FACT-IN ASSIGN DYNAMIC WS-INPUT-FILE
+	    ORGANIZATION IS LINE SEQUENTIAL.
+	    SELECT FACT-OUT ASSIGN TO "FACT-RESULTS.DAT"
+	    ORGANIZATION IS LINE SEQUENTIAL.
 	DATA DIVISION.
+	FILE SECTION.
+	FD FACT-IN
+	    DATA RECORD IS FACT-IN-REC.
+        01 FACT-IN-REC PIC 9(10).
+	FD FACT-OUT
+	    DATA RECORD IS FACT-OUT-REC.
+        01 FACT-OUT-REC PIC X(41).
 	WORKING-STORAGE SECTION.
         77 f PIC 9(10).
         77 k PIC 9(10) value 1.
+        77 ws-max-f pic 9(10) value 13.
+        77 ws-valid pic x(3) value "YES".
+        77 ws-arg-count pic 9(2) usage comp.
+        77 ws-input-file pic x(40) value spaces.
+        77 fact-in-eof pic x(3) value "NO".
+        01 fo-detail.
+           05 fo-f    pic z(9)9.
+           05 filler  pic x(01) value space.
+           05 fo-k    pic z(9)9.
+           05 filler  pic x(01) value space.
+           05 fo-msg  pic x(19).
 	PROCEDURE DIVISION.
 	MAIN.
+           accept ws-arg-count from argument-number.
+           if ws-arg-count > 0
+               perform batch-run
+           else
+               perform interactive-run.
+           stop run.
+
+       INTERACTIVE-RUN.
            display "Enter the number".
            accept f.
-           perform FACTORIAL.
-           display "Factorial=", k.
-           stop run.
+           perform check-and-factorial.
+           if ws-valid = "YES"
+               display "Factorial=", k
+           else
+               display "VALUE OUT OF RANGE - FACTORIAL NOT COMPUTED".
+
+       BATCH-RUN.
+           display 1 upon argument-number.
+           accept ws-input-file from argument-value.
+           open input fact-in.
+           open output fact-out.
+           read fact-in into f at end move "YES" to fact-in-eof.
+           perform process-one-value until fact-in-eof = "YES".
+           close fact-in.
+           close fact-out.
+
+       PROCESS-ONE-VALUE.
+           move f to fo-f.
+           perform check-and-factorial.
+           if ws-valid = "YES"
+               move k to fo-k
+               move spaces to fo-msg
+           else
+               move zero to fo-k
+               move "VALUE OUT OF RANGE" to fo-msg.
+           write fact-out-rec from fo-detail.
+           read fact-in into f at end move "YES" to fact-in-eof.
+
+       CHECK-AND-FACTORIAL.
+           move 1 to k.
+           if f > ws-max-f
+               move "NO" to ws-valid
+           else
+               move "YES" to ws-valid
+               perform FACTORIAL.
 
        FACTORIAL.
            if f > 0
