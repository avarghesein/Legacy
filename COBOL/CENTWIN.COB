@@ -0,0 +1,17 @@
+	IDENTIFICATION DIVISION.
+	PROGRAM-ID. CENTWIN.
+	ENVIRONMENT DIVISION.
+	DATA DIVISION.
+	WORKING-STORAGE SECTION.
+	77 CW-CENTURY-BREAK PIC 99 VALUE 50.
+	LINKAGE SECTION.
+	01 CW-YY    PIC 99.
+	01 CW-CCYY  PIC 9(4).
+	PROCEDURE DIVISION USING CW-YY CW-CCYY.
+	MAIN-PARA.
+	    IF CW-YY < CW-CENTURY-BREAK
+	        COMPUTE CW-CCYY = 2000 + CW-YY
+	    ELSE
+	        COMPUTE CW-CCYY = 1900 + CW-YY
+	    END-IF.
+	    GOBACK.
